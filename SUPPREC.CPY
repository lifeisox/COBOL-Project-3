@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *    Shared supplier master record layout for SUPPLIERS.TXT --
+      *    used by PROJECT3 (reads it into SUPPLIER-TABLE) and by
+      *    SUPPMAINT (adds/changes/deletes records in it).  COPY this
+      *    under a program's own 01-level record name so both stay
+      *    identical as the layout grows.
+      *-----------------------------------------------------------------
+           05  SUPPLIER-ID-S           PIC X(02).
+           05  SUPPLIER-NAME-S         PIC X(15).
+           05  SUPPLIER-ORDER-QTY-S    PIC 9(05).
+           05  SUPPLIER-UNIT-COST-S    PIC 9(05)V99.
+           05  SUPPLIER-CONTACT-NAME-S PIC X(20).
+           05  SUPPLIER-PHONE-S        PIC X(12).
