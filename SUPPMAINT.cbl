@@ -0,0 +1,429 @@
+      ******************************************************************
+      * Supplier master maintenance.  Applies add/change/delete
+      * transactions to SUPPLIERS.TXT and writes a fresh copy of the
+      * master instead of the file being hand-edited column by column.
+      *
+      * - Read "SUPPTRAN.TXT" (unsorted transactions) and "SUPPLIERS.TXT"
+      *    (the current master, already in supplier-id order) and write
+      *    "SUPPLIERS-NEW.TXT" (the updated master) and "SUPPMAINT.TXT"
+      *    (a report of what was added/changed/deleted/rejected).
+      *
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID.                 SUPPMAINT.
+       AUTHOR.                     Byung Seon Kim.
+       DATE-WRITTEN.               August 22, 2019.
+       DATE-COMPILED.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      *-----------------------------------------------------------------
+       CONFIGURATION               SECTION.
+       SOURCE-COMPUTER.            ASUS X751.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  OLD-MASTER-IN
+                   ASSIGN TO "D:\SUPPLIERS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  SUPPLIER-TRANS-IN
+                   ASSIGN TO "D:\SUPPTRAN.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    Work file used to sort the transactions into supplier-id
+      *    order so they can be matched against OLD-MASTER-IN.
+           SELECT  TRANS-SORT-WORK-FILE
+                   ASSIGN TO "SRTWK02".
+
+           SELECT  SORTED-TRANS-FILE
+                   ASSIGN TO "D:\SUPPTRAN-SRT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  NEW-MASTER-OUT
+                   ASSIGN TO "D:\SUPPLIERS-NEW.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  MAINT-REPORT-OUT
+                   ASSIGN TO "D:\SUPPMAINT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      *-----------------------------------------------------------------
+       FILE                        SECTION.
+       FD  OLD-MASTER-IN
+           RECORD CONTAINS 61 CHARACTERS
+           DATA RECORD IS SUPPLIERS-RECORD.
+       01  SUPPLIERS-RECORD.
+           COPY    SUPPREC.
+
+      *    Raw transaction record read off SUPPTRAN.TXT before it is
+      *    put in supplier-id order.
+       FD  SUPPLIER-TRANS-IN
+           RECORD CONTAINS 62 CHARACTERS
+           DATA RECORD IS RAW-TRANS-RECORD.
+       01  RAW-TRANS-RECORD            PIC X(62).
+
+       SD  TRANS-SORT-WORK-FILE.
+       01  TRANS-SORT-RECORD.
+           05  SRT-TRANS-CODE          PIC X(01).
+           05  SRT-TRANS-SUPPLIER-ID   PIC X(02).
+           05  SRT-TRANS-SUPPLIER-NAME PIC X(15).
+           05  SRT-TRANS-ORDER-QTY     PIC 9(05).
+           05  SRT-TRANS-UNIT-COST     PIC 9(05)V99.
+           05  SRT-TRANS-CONTACT-NAME  PIC X(20).
+           05  SRT-TRANS-PHONE         PIC X(12).
+
+      *    SUPPTRAN.TXT once it has been sorted into supplier-id order.
+      *    TRANS-RECORD below is read from this file with READ INTO.
+       FD  SORTED-TRANS-FILE
+           RECORD CONTAINS 62 CHARACTERS
+           DATA RECORD IS SORTED-TRANS-RECORD.
+       01  SORTED-TRANS-RECORD         PIC X(62).
+
+      *    The updated master.  Field names carry an -N suffix instead
+      *    of SUPPREC's -S so both records can exist in the same
+      *    program at once.
+       FD  NEW-MASTER-OUT
+           RECORD CONTAINS 61 CHARACTERS
+           DATA RECORD IS NEW-SUPPLIERS-RECORD.
+       01  NEW-SUPPLIERS-RECORD.
+           COPY    SUPPREC
+                   REPLACING  ==SUPPLIER-ID-S==           BY
+                              ==SUPPLIER-ID-N==
+                              ==SUPPLIER-NAME-S==         BY
+                              ==SUPPLIER-NAME-N==
+                              ==SUPPLIER-ORDER-QTY-S==    BY
+                              ==SUPPLIER-ORDER-QTY-N==
+                              ==SUPPLIER-UNIT-COST-S==    BY
+                              ==SUPPLIER-UNIT-COST-N==
+                              ==SUPPLIER-CONTACT-NAME-S== BY
+                              ==SUPPLIER-CONTACT-NAME-N==
+                              ==SUPPLIER-PHONE-S==        BY
+                              ==SUPPLIER-PHONE-N==.
+
+       FD  MAINT-REPORT-OUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS MAINT-REPORT-LINE.
+       01  MAINT-REPORT-LINE           PIC X(60).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE             SECTION.
+      *-----------------------------------------------------------------
+      *    One transaction record, moved in off SORTED-TRANS-FILE by a
+      *    READ INTO (SORTED-TRANS-RECORD is just the raw bytes).
+       01  TRANS-RECORD.
+           05  TRANS-CODE              PIC X(01).
+               88  TRANS-IS-ADD                VALUE "A".
+               88  TRANS-IS-CHANGE             VALUE "C".
+               88  TRANS-IS-DELETE             VALUE "D".
+           05  TRANS-SUPPLIER-ID       PIC X(02).
+           05  TRANS-SUPPLIER-NAME     PIC X(15).
+           05  TRANS-ORDER-QTY         PIC 9(05).
+           05  TRANS-UNIT-COST         PIC 9(05)V99.
+           05  TRANS-CONTACT-NAME      PIC X(20).
+           05  TRANS-PHONE             PIC X(12).
+
+      *    This record is for printing the title of the maintenance
+      *    report.
+       01  REPORT-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE
+                   "SUPPLIER MAINTENANCE REPORT".
+           05  FILLER              PIC X(06) VALUE "DATE: ".
+           05  RUN-DATE-O          PIC 9(08).
+
+      *    This record is for printing the header of the maintenance
+      *    report.
+       01  REPORT-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(04) VALUE "ID".
+           05  FILLER              PIC X(17) VALUE "SUPPLIER NAME".
+           05  FILLER              PIC X(30) VALUE "ACTION".
+
+      *    This record is for printing one line of the maintenance
+      *    report.
+       01  REPORT-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  SUPPLIER-ID-M       PIC X(02).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SUPPLIER-NAME-M     PIC X(15).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  ACTION-M            PIC X(30).
+
+      *    This record is for printing the totals footer of the
+      *    maintenance report.
+       01  REPORT-FOOTER.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FOOTER-NAME         PIC X(15).
+           05  FOOTER-COUNTER      PIC ZZZ9.
+
+      *    Fields set before PERFORM 300-PRINT-MAINT-DETAIL, since one
+      *    print paragraph is shared by every kind of transaction
+      *    result.
+       01  MAINT-DETAIL-INFO.
+           05  SUPPLIER-ID-SAVE    PIC X(02).
+           05  SUPPLIER-NAME-SAVE  PIC X(15).
+           05  ACTION-TEXT-SAVE    PIC X(30).
+
+       01  SWITCHES-AND-COUNTERS.
+           05  OLD-EOF-SW          PIC X(01) VALUE "N".
+           05  TRANS-EOF-SW        PIC X(01) VALUE "N".
+           05  ADD-CNT             PIC 9(03) VALUE ZEROS.
+           05  CHANGE-CNT          PIC 9(03) VALUE ZEROS.
+           05  DELETE-CNT          PIC 9(03) VALUE ZEROS.
+           05  ERROR-CNT           PIC 9(03) VALUE ZEROS.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      *-----------------------------------------------------------------
+      * Main procedure
+      *-----------------------------------------------------------------
+       100-MAINTAIN-SUPPLIER-MASTER.
+           PERFORM 200-INITIATE-SUPPLIER-MAINTENANCE.
+           PERFORM 200-MERGE-SUPPLIER-MASTER
+                   UNTIL OLD-EOF-SW = "Y" AND TRANS-EOF-SW = "Y".
+           PERFORM 200-TERMINATE-SUPPLIER-MAINTENANCE.
+           STOP RUN.
+
+      ******************************************************************
+      * Sort the transactions, open files, print titles/headers, and
+      * read the first record off each input file.
+      *-----------------------------------------------------------------
+       200-INITIATE-SUPPLIER-MAINTENANCE.
+           PERFORM 300-SORT-TRANSACTIONS.
+           PERFORM 300-OPEN-MAINTENANCE-FILES.
+           PERFORM 300-PRINT-REPORT-TITLE.
+           PERFORM 300-READ-OLD-MASTER.
+           PERFORM 300-READ-TRANSACTION.
+
+      *-----------------------------------------------------------------
+      * classic sequential match-merge of the old master against the
+      * sorted transactions on SUPPLIER-ID.  the lower key is always
+      * the one processed next; a tie means a transaction matches an
+      * existing supplier.  MOVE HIGH-VALUES to a key at end-of-file so
+      * the file that finished first always sorts last.
+      *-----------------------------------------------------------------
+       200-MERGE-SUPPLIER-MASTER.
+           IF  SUPPLIER-ID-S < TRANS-SUPPLIER-ID
+               PERFORM 300-MERGE-OLD-MASTER-ONLY
+           ELSE
+               IF  SUPPLIER-ID-S > TRANS-SUPPLIER-ID
+                   PERFORM 300-MERGE-TRANSACTION-ONLY
+               ELSE
+                   PERFORM 300-PROCESS-MATCHED-TRANSACTION
+                   PERFORM 300-READ-OLD-MASTER
+                   PERFORM 300-READ-TRANSACTION.
+
+      *-----------------------------------------------------------------
+      * the old master's key is lower -- copy it through unmatched
+      * (unless it already hit EOF) and read the next one.
+      *-----------------------------------------------------------------
+       300-MERGE-OLD-MASTER-ONLY.
+           IF  OLD-EOF-SW = "N"
+               PERFORM 300-COPY-OLD-MASTER-RECORD.
+           PERFORM 300-READ-OLD-MASTER.
+
+      *-----------------------------------------------------------------
+      * the transaction's key is lower -- it has no matching master
+      * record (unless the transaction file already hit EOF) and reads
+      * the next one.
+      *-----------------------------------------------------------------
+       300-MERGE-TRANSACTION-ONLY.
+           IF  TRANS-EOF-SW = "N"
+               PERFORM 300-PROCESS-UNMATCHED-TRANSACTION.
+           PERFORM 300-READ-TRANSACTION.
+
+      *-----------------------------------------------------------------
+      * print the footer counts and close all files.
+      *-----------------------------------------------------------------
+       200-TERMINATE-SUPPLIER-MAINTENANCE.
+           PERFORM 300-PRINT-MAINT-REPORT-FOOTER.
+           PERFORM 300-CLOSE-MAINTENANCE-FILES.
+
+      ******************************************************************
+      * sort SUPPTRAN.TXT into supplier-id order so it can be matched
+      * against OLD-MASTER-IN, which is already kept in that order.
+      *-----------------------------------------------------------------
+       300-SORT-TRANSACTIONS.
+           SORT    TRANS-SORT-WORK-FILE
+                   ON ASCENDING KEY SRT-TRANS-SUPPLIER-ID
+                   USING SUPPLIER-TRANS-IN
+                   GIVING SORTED-TRANS-FILE.
+
+      *-----------------------------------------------------------------
+      * open input and output files.
+      *-----------------------------------------------------------------
+       300-OPEN-MAINTENANCE-FILES.
+           OPEN    INPUT   OLD-MASTER-IN
+                           SORTED-TRANS-FILE.
+           OPEN    OUTPUT  NEW-MASTER-OUT
+                           MAINT-REPORT-OUT.
+
+      *-----------------------------------------------------------------
+      * print title and header of the maintenance report.
+      *-----------------------------------------------------------------
+       300-PRINT-REPORT-TITLE.
+           ACCEPT  RUN-DATE-O          FROM DATE YYYYMMDD.
+           WRITE   MAINT-REPORT-LINE   FROM    REPORT-TITLE
+                   AFTER ADVANCING 1   LINES.
+           WRITE   MAINT-REPORT-LINE   FROM    REPORT-HEADER
+                   AFTER ADVANCING 2   LINES.
+
+      *-----------------------------------------------------------------
+      * read the old master.  at end, HIGH-VALUES makes this key sort
+      * after every real transaction still to come.
+      *-----------------------------------------------------------------
+       300-READ-OLD-MASTER.
+           READ    OLD-MASTER-IN
+                   AT END      MOVE "Y"         TO  OLD-EOF-SW
+                               MOVE HIGH-VALUES TO  SUPPLIER-ID-S.
+
+      *-----------------------------------------------------------------
+      * read the next sorted transaction.  at end, HIGH-VALUES makes
+      * this key sort after every real master record still to come.
+      *-----------------------------------------------------------------
+       300-READ-TRANSACTION.
+           READ    SORTED-TRANS-FILE INTO TRANS-RECORD
+                   AT END      MOVE "Y"         TO  TRANS-EOF-SW
+                               MOVE HIGH-VALUES TO  TRANS-SUPPLIER-ID.
+
+      *-----------------------------------------------------------------
+      * no transaction for this supplier -- copy the master record
+      * across to the new master unchanged.
+      *-----------------------------------------------------------------
+       300-COPY-OLD-MASTER-RECORD.
+           MOVE    SUPPLIER-ID-S           TO  SUPPLIER-ID-N.
+           MOVE    SUPPLIER-NAME-S         TO  SUPPLIER-NAME-N.
+           MOVE    SUPPLIER-ORDER-QTY-S    TO  SUPPLIER-ORDER-QTY-N.
+           MOVE    SUPPLIER-UNIT-COST-S    TO  SUPPLIER-UNIT-COST-N.
+           MOVE    SUPPLIER-CONTACT-NAME-S TO  SUPPLIER-CONTACT-NAME-N.
+           MOVE    SUPPLIER-PHONE-S        TO  SUPPLIER-PHONE-N.
+           WRITE   NEW-SUPPLIERS-RECORD.
+
+      *-----------------------------------------------------------------
+      * a transaction with no matching supplier on the old master.
+      * only an ADD is legal here; a change or delete for a supplier
+      * that does not exist is rejected instead of silently ignored.
+      *-----------------------------------------------------------------
+       300-PROCESS-UNMATCHED-TRANSACTION.
+           IF  TRANS-IS-ADD
+               MOVE    TRANS-SUPPLIER-ID       TO  SUPPLIER-ID-N
+               MOVE    TRANS-SUPPLIER-NAME     TO  SUPPLIER-NAME-N
+               MOVE    TRANS-ORDER-QTY         TO  SUPPLIER-ORDER-QTY-N
+               MOVE    TRANS-UNIT-COST         TO  SUPPLIER-UNIT-COST-N
+               MOVE    TRANS-CONTACT-NAME      TO
+                       SUPPLIER-CONTACT-NAME-N
+               MOVE    TRANS-PHONE             TO  SUPPLIER-PHONE-N
+               WRITE   NEW-SUPPLIERS-RECORD
+               ADD     1                       TO  ADD-CNT
+               MOVE    TRANS-SUPPLIER-ID       TO  SUPPLIER-ID-SAVE
+               MOVE    TRANS-SUPPLIER-NAME     TO  SUPPLIER-NAME-SAVE
+               MOVE    "ADDED"                 TO  ACTION-TEXT-SAVE
+           ELSE
+               ADD     1                       TO  ERROR-CNT
+               MOVE    TRANS-SUPPLIER-ID       TO  SUPPLIER-ID-SAVE
+               MOVE    TRANS-SUPPLIER-NAME     TO  SUPPLIER-NAME-SAVE
+               MOVE    "REJECTED - SUPPLIER NOT ON FILE"
+                       TO  ACTION-TEXT-SAVE.
+           PERFORM 300-PRINT-MAINT-DETAIL.
+
+      *-----------------------------------------------------------------
+      * a transaction that matches an existing supplier by id.
+      *-----------------------------------------------------------------
+       300-PROCESS-MATCHED-TRANSACTION.
+           IF  TRANS-IS-ADD
+               PERFORM 300-COPY-OLD-MASTER-RECORD
+               ADD     1                       TO  ERROR-CNT
+               MOVE    SUPPLIER-ID-S           TO  SUPPLIER-ID-SAVE
+               MOVE    SUPPLIER-NAME-S         TO  SUPPLIER-NAME-SAVE
+               MOVE    "REJECTED - DUPLICATE ADD"
+                       TO  ACTION-TEXT-SAVE
+           ELSE
+               PERFORM 300-PROCESS-MATCHED-NOT-ADD.
+           PERFORM 300-PRINT-MAINT-DETAIL.
+
+      *-----------------------------------------------------------------
+      * a matched transaction that is not a duplicate ADD -- CHANGE
+      * updates the master fields in place; anything else is handed to
+      * 300-PROCESS-DELETE-OR-INVALID.
+      *-----------------------------------------------------------------
+       300-PROCESS-MATCHED-NOT-ADD.
+           IF  TRANS-IS-CHANGE
+               MOVE    SUPPLIER-ID-S           TO  SUPPLIER-ID-N
+               MOVE    TRANS-SUPPLIER-NAME     TO  SUPPLIER-NAME-N
+               MOVE    TRANS-ORDER-QTY         TO
+                       SUPPLIER-ORDER-QTY-N
+               MOVE    TRANS-UNIT-COST         TO
+                       SUPPLIER-UNIT-COST-N
+               MOVE    TRANS-CONTACT-NAME      TO
+                       SUPPLIER-CONTACT-NAME-N
+               MOVE    TRANS-PHONE             TO
+                       SUPPLIER-PHONE-N
+               WRITE   NEW-SUPPLIERS-RECORD
+               ADD     1                       TO  CHANGE-CNT
+               MOVE    SUPPLIER-ID-S           TO  SUPPLIER-ID-SAVE
+               MOVE    TRANS-SUPPLIER-NAME     TO
+                       SUPPLIER-NAME-SAVE
+               MOVE    "CHANGED"               TO  ACTION-TEXT-SAVE
+           ELSE
+               PERFORM 300-PROCESS-DELETE-OR-INVALID.
+
+      *-----------------------------------------------------------------
+      * DELETE drops the matched master record from the new master by
+      * simply not copying it forward; anything else is an invalid
+      * transaction code, rejected with the master copied through
+      * unchanged.
+      *-----------------------------------------------------------------
+       300-PROCESS-DELETE-OR-INVALID.
+           IF  TRANS-IS-DELETE
+               ADD     1                   TO  DELETE-CNT
+               MOVE    SUPPLIER-ID-S       TO  SUPPLIER-ID-SAVE
+               MOVE    SUPPLIER-NAME-S     TO
+                       SUPPLIER-NAME-SAVE
+               MOVE    "DELETED"           TO  ACTION-TEXT-SAVE
+           ELSE
+               PERFORM 300-COPY-OLD-MASTER-RECORD
+               ADD     1                   TO  ERROR-CNT
+               MOVE    SUPPLIER-ID-S       TO  SUPPLIER-ID-SAVE
+               MOVE    SUPPLIER-NAME-S     TO
+                       SUPPLIER-NAME-SAVE
+               MOVE    "REJECTED - INVALID TRANS CODE"
+                       TO  ACTION-TEXT-SAVE.
+
+      *-----------------------------------------------------------------
+      * print one line of the maintenance report.
+      *-----------------------------------------------------------------
+       300-PRINT-MAINT-DETAIL.
+           MOVE    SUPPLIER-ID-SAVE    TO  SUPPLIER-ID-M.
+           MOVE    SUPPLIER-NAME-SAVE  TO  SUPPLIER-NAME-M.
+           MOVE    ACTION-TEXT-SAVE    TO  ACTION-M.
+           WRITE   MAINT-REPORT-LINE   FROM    REPORT-DETAIL.
+
+      *-----------------------------------------------------------------
+      * print the counts of adds/changes/deletes/rejects.
+      *-----------------------------------------------------------------
+       300-PRINT-MAINT-REPORT-FOOTER.
+           MOVE    "ADDED"             TO  FOOTER-NAME.
+           MOVE    ADD-CNT             TO  FOOTER-COUNTER.
+           WRITE   MAINT-REPORT-LINE   FROM    REPORT-FOOTER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    "CHANGED"           TO  FOOTER-NAME.
+           MOVE    CHANGE-CNT          TO  FOOTER-COUNTER.
+           WRITE   MAINT-REPORT-LINE   FROM    REPORT-FOOTER.
+           MOVE    "DELETED"           TO  FOOTER-NAME.
+           MOVE    DELETE-CNT          TO  FOOTER-COUNTER.
+           WRITE   MAINT-REPORT-LINE   FROM    REPORT-FOOTER.
+           MOVE    "REJECTED"          TO  FOOTER-NAME.
+           MOVE    ERROR-CNT           TO  FOOTER-COUNTER.
+           WRITE   MAINT-REPORT-LINE   FROM    REPORT-FOOTER.
+
+      *-----------------------------------------------------------------
+      * close files.
+      *-----------------------------------------------------------------
+       300-CLOSE-MAINTENANCE-FILES.
+           CLOSE   OLD-MASTER-IN
+                   SORTED-TRANS-FILE
+                   NEW-MASTER-OUT
+                   MAINT-REPORT-OUT.
