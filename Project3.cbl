@@ -32,23 +32,57 @@
                    ASSIGN TO "D:\INVREPRT.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
                    
-           SELECT  INVENT-REORDER-OUT        
+           SELECT  INVENT-REORDER-OUT
                    ASSIGN TO "D:\REORDER.TXT"
                    ORGANIZATION IS LINE SEQUENTIAL.
-                   
+
+           SELECT  INVENT-EXCEPTION-OUT
+                   ASSIGN TO "D:\INVEXCPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  SUPPLIER-TOTAL-OUT
+                   ASSIGN TO "D:\SUPPTOTL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  INVENT-CHECKPOINT-FILE
+                   ASSIGN TO "D:\INVCKPT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT  INVENT-EXTRACT-OUT
+                   ASSIGN TO "D:\INVENT-EXTRACT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  INVENT-HISTORY-OUT
+                   ASSIGN TO "D:\INVHIST.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS HIST-FILE-STATUS.
+
+      *    Work file used to sort INVENT3.TXT into the order chosen at
+      *    run time before the inventory report is printed.
+           SELECT  SORT-WORK-FILE
+                   ASSIGN TO "SRTWK01".
+
+           SELECT  SORTED-INVENT-FILE
+                   ASSIGN TO "D:\INVSORT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT  INVENT-OBSOLETE-OUT
+                   ASSIGN TO "D:\INVOBSOL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
       ******************************************************************
        DATA                        DIVISION.
       *-----------------------------------------------------------------
        FILE                        SECTION.
        FD  SUPPLIERS-FILE-IN
-           RECORD CONTAINS 17 CHARACTERS
+           RECORD CONTAINS 61 CHARACTERS
            DATA RECORD IS SUPPLIERS-RECORD.
        01  SUPPLIERS-RECORD.
-           05  SUPPLIER-ID-S       PIC X(02).
-           05  SUPPLIER-NAME-S     PIC X(15).
-           
+           COPY    SUPPREC.
+
        FD  INVENT-FILE-IN
-           RECORD CONTAINS 39 CHARACTERS
+           RECORD CONTAINS 58 CHARACTERS
            DATA RECORD IS INVENTORY-RECORD.
        01  INVENTORY-RECORD.
            05  PART-NUMBER-I       PIC 9(05).
@@ -57,6 +91,9 @@
            05  UNIT-PRICE-I        PIC 9(04)V99.
            05  REORDER-POINT-I     PIC 9(03).
            05  SUPPLIER-ID-I       PIC X(02).
+           05  LOCATION-CODE-I     PIC X(03).
+           05  LAST-RECEIVED-DATE-I    PIC 9(08).
+           05  LAST-SOLD-DATE-I    PIC 9(08).
            
        FD  INVENT-REPORT-OUT
            RECORD CONTAINS 80 CHARACTERS
@@ -66,8 +103,101 @@
        FD  INVENT-REORDER-OUT
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS REORDER-OUT.
-       01  REORDER-OUT                 PIC X(49).
-      *-----------------------------------------------------------------     
+       01  REORDER-OUT                 PIC X(70).
+
+       FD  INVENT-EXCEPTION-OUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXCEPTION-OUT.
+       01  EXCEPTION-OUT               PIC X(60).
+
+       FD  SUPPLIER-TOTAL-OUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SUPPLIER-TOTAL-LINE.
+       01  SUPPLIER-TOTAL-LINE         PIC X(37).
+
+      *    This is the comma-delimited extract handed to purchasing's
+      *    ERP system -- one line per inventory record.
+       FD  INVENT-EXTRACT-OUT
+           RECORD CONTAINS 50 CHARACTERS
+           DATA RECORD IS EXTRACT-OUT.
+       01  EXTRACT-OUT                 PIC X(50).
+
+      *    This is the obsolete/dead-stock report -- parts with no
+      *    sales activity in over OBSOLETE-DAYS-THRESHOLD days.
+       FD  INVENT-OBSOLETE-OUT
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS OBSOLETE-OUT.
+       01  OBSOLETE-OUT                PIC X(55).
+
+      *    INVHIST.TXT gets one record appended every run so month-over-
+      *    month trends (record counts, grand total, reorder hits) can
+      *    be tracked over time.
+       FD  INVENT-HISTORY-OUT
+           RECORD CONTAINS 28 CHARACTERS
+           DATA RECORD IS HISTORY-RECORD.
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE       PIC 9(08).
+           05  HIST-RCNT           PIC 9(03).
+           05  HIST-WCNT           PIC 9(03).
+           05  HIST-GRAND-TOTAL    PIC 9(09)V99.
+           05  HIST-REORDER-CNT    PIC 9(03).
+
+      *    Sort work record -- one field per INVENTORY-RECORD field
+      *    plus the computed inventory value, so the report can be
+      *    sorted descending by value as well as ascending by name.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-PART-NUMBER     PIC 9(05).
+           05  SRT-PART-NAME       PIC X(20).
+           05  SRT-QUANTITY        PIC 9(03).
+           05  SRT-UNIT-PRICE      PIC 9(04)V99.
+           05  SRT-REORDER-POINT   PIC 9(03).
+           05  SRT-SUPPLIER-ID     PIC X(02).
+           05  SRT-LOCATION-CODE   PIC X(03).
+           05  SRT-LAST-RECEIVED-DATE  PIC 9(08).
+           05  SRT-LAST-SOLD-DATE  PIC 9(08).
+           05  SRT-INVENT-VALUE    PIC 9(05)V99.
+
+      *    Holds INVENT3.TXT once the sort has put it in the order
+      *    chosen at run time.  the extra bytes past the 58 that make
+      *    up INVENTORY-RECORD are the computed sort value and are
+      *    dropped by the READ INTO that repopulates INVENTORY-RECORD.
+       FD  SORTED-INVENT-FILE
+           RECORD CONTAINS 65 CHARACTERS
+           DATA RECORD IS SORTED-INVENTORY-RECORD.
+       01  SORTED-INVENTORY-RECORD    PIC X(65).
+
+      *    A checkpoint is written every CHECKPOINT-INTERVAL records so
+      *    a restart can skip back over work already reflected in
+      *    INVREPRT.TXT / REORDER.TXT instead of rereading INVENT3.TXT
+      *    from record 1.
+      *    CKPT-SORT-ORDER lets a restart force the same sequence the
+      *    interrupted run used -- the part-number skip below only
+      *    lines up if SORTED-INVENT-FILE comes out in that same
+      *    order.  CKPT-LOCATION-CODE/CKPT-LOCATION-SUBTOTAL/
+      *    CKPT-REORDER-CNT are the other running totals a restart
+      *    needs to pick back up without misfiring a location break or
+      *    undercounting REORDER.TXT hits; the per-supplier subtotals
+      *    are not carried here since SUPPLIER-TABLE is rebuilt fresh
+      *    every run regardless.  CKPT-OBSOLETE-THRESHOLD carries the
+      *    operator's day-count answer for INVOBSOL.TXT the same way
+      *    CKPT-SORT-ORDER carries the sort answer, so a restart judges
+      *    dead stock the same way the interrupted run did instead of
+      *    switching thresholds partway through the file.
+       FD  INVENT-CHECKPOINT-FILE
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-PART-NUMBER        PIC 9(05).
+           05  CKPT-RCNT               PIC 9(03).
+           05  CKPT-WCNT               PIC 9(03).
+           05  CKPT-GRAND-TOTAL        PIC 9(09)V99.
+           05  CKPT-SORT-ORDER         PIC X(01).
+           05  CKPT-LOCATION-CODE      PIC X(03).
+           05  CKPT-LOCATION-SUBTOTAL  PIC 9(09)V99.
+           05  CKPT-REORDER-CNT        PIC 9(03).
+           05  CKPT-OBSOLETE-THRESHOLD PIC 9(05).
+      *-----------------------------------------------------------------
        WORKING-STORAGE             SECTION.
       *-----------------------------------------------------------------
       *    This record is for getting the name of month.
@@ -94,6 +224,9 @@
                                    DEPENDING ON SUPPLIER-TABLE-LEN.
                10  SUPPLIER-ID     PIC X(02).
                10  SUPPLIER-NAME   PIC X(15).
+               10  SUPPLIER-ORDER-QTY  PIC 9(05).
+               10  SUPPLIER-UNIT-COST  PIC 9(05)V99.
+               10  SUPPLIER-SUBTOTAL   PIC 9(07)V99.
       
       *    This record is for printing the title of inventory report.
        01  INVENT-TITLE.
@@ -129,7 +262,22 @@
            05  FILLER              PIC X(02) VALUE SPACES.
            05  FILLER              PIC X(13) VALUE "TOTAL VALUE".
            05  TOTAL               PIC $$$$,$$9.99.
-       
+
+      *    This record is for printing the title of a warehouse
+      *    location page break on the inventory report.
+       01  LOCATION-TITLE.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "LOCATION: ".
+           05  LOCATION-CODE-O     PIC X(03).
+
+      *    This record is for printing a warehouse location's subtotal
+      *    of inventory value on the inventory report.
+       01  LOCATION-TOTAL.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(18) VALUE "LOCATION SUBTOTAL".
+           05  LOCATION-TOTAL-O    PIC $$$$,$$9.99.
+
+
       *    This record is for print the footer of inventory report.
        01  INVENT-FOOTER.   
            05  FILLER              PIC X(02) VALUE SPACES.
@@ -148,7 +296,9 @@
            05  FILLER              PIC X(21) VALUE "PART NAME".
            05  FILLER              PIC X(04) VALUE "CSL".
            05  FILLER              PIC X(15) VALUE "SUPPLIER NAME".
-      
+           05  FILLER              PIC X(08) VALUE "ORD QTY".
+           05  FILLER              PIC X(12) VALUE "EXT COST".
+
       *    This record is for printing the detail of reorder report.
        01  REORDER-DETAIL.
            05  FILLER              PIC X(01) VALUE SPACES.
@@ -159,6 +309,130 @@
            05  REORDER-POINT-R     PIC ZZ9.
            05  FILLER              PIC X(01) VALUE SPACES.
            05  SUPPLIER-NAME-R     PIC X(15).
+           05  ORDER-QTY-R         PIC ZZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  EXT-COST-R          PIC $$$$,$$$,$$9.99.
+
+      *    This record is for printing the title of the exceptions
+      *    report -- bad inventory/supplier master data.
+       01  EXCEPTION-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE
+                   "INVENTORY EXCEPTIONS REPORT".
+
+      *    This record is for printing the header of the exceptions
+      *    report.
+       01  EXCEPTION-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "PART NO".
+           05  FILLER              PIC X(21) VALUE "PART NAME".
+           05  FILLER              PIC X(30) VALUE "EXCEPTION".
+
+      *    This record is for printing the detail of the exceptions
+      *    report.
+       01  EXCEPTION-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  PART-NUMBER-E       PIC X(05).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  PART-NAME-E         PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  EXCEPTION-REASON-E  PIC X(30).
+
+      *    This record is for printing the footer of the exceptions
+      *    report.
+       01  EXCEPTION-FOOTER.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE "EXCEPTIONS".
+           05  EXCEPTION-COUNT-E   PIC ZZZ9.
+
+      *    This record is for printing the title of the per-supplier
+      *    subtotal report.
+       01  SUPPLIER-TOTAL-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE
+                   "SUPPLIER SUBTOTAL REPORT".
+
+      *    This record is for printing the header of the per-supplier
+      *    subtotal report.
+       01  SUPPLIER-TOTAL-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(04) VALUE "ID".
+           05  FILLER              PIC X(17) VALUE "SUPPLIER NAME".
+           05  FILLER              PIC X(15) VALUE "  SUBTOTAL".
+
+      *    This record is for printing one supplier's subtotal of
+      *    inventory value on the per-supplier subtotal report.
+       01  SUPPLIER-TOTAL-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  SUPPLIER-ID-T       PIC X(02).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  SUPPLIER-NAME-T     PIC X(15).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  SUBTOTAL-T          PIC $$$,$$$,$$9.99.
+
+      *    This record is for printing the grand total footer of the
+      *    per-supplier subtotal report -- must reconcile with
+      *    GRAND-TOTAL on INVREPRT.TXT.
+       01  SUPPLIER-TOTAL-FOOTER.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(13) VALUE "GRAND TOTAL".
+           05  GRAND-TOTAL-T       PIC $$$,$$$,$$9.99.
+
+      *    This record is for writing one comma-delimited line of the
+      *    ERP extract.  the money fields carry an actual decimal
+      *    point (numeric-edited) instead of an implied one, since a
+      *    downstream system parsing this file has no copybook to tell
+      *    it where the decimal belongs.
+       01  EXTRACT-DETAIL.
+           05  PART-NUMBER-X       PIC 9(05).
+           05  FILLER              PIC X(01) VALUE ",".
+           05  PART-NAME-X         PIC X(20).
+           05  FILLER              PIC X(01) VALUE ",".
+           05  QUANTITY-X          PIC 9(03).
+           05  FILLER              PIC X(01) VALUE ",".
+           05  UNIT-PRICE-X        PIC 9(04).99.
+           05  FILLER              PIC X(01) VALUE ",".
+           05  INVENT-VALUE-X      PIC 9(05).99.
+           05  FILLER              PIC X(01) VALUE ",".
+           05  SUPPLIER-ID-X       PIC X(02).
+
+      *    This record is for printing the title of the obsolete
+      *    inventory report.
+       01  OBSOLETE-TITLE.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE
+                   "OBSOLETE INVENTORY REPORT".
+
+      *    This record is for printing the header of the obsolete
+      *    inventory report.
+       01  OBSOLETE-HEADER.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "PART NO".
+           05  FILLER              PIC X(21) VALUE "PART NAME".
+           05  FILLER              PIC X(10) VALUE "LAST SOLD".
+           05  FILLER              PIC X(06) VALUE " DAYS".
+           05  FILLER              PIC X(08) VALUE "  VALUE".
+
+      *    This record is for printing the detail of the obsolete
+      *    inventory report.
+       01  OBSOLETE-DETAIL.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  PART-NUMBER-B       PIC X(05).
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  PART-NAME-B         PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  LAST-SOLD-B         PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  DAYS-SINCE-SOLD-O   PIC ZZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  VALUE-B             PIC $$$,$$9.99.
+
+      *    This record is for printing the footer of the obsolete
+      *    inventory report.
+       01  OBSOLETE-FOOTER.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(15) VALUE "OBSOLETE ITEMS".
+           05  OBSOLETE-COUNT-B    PIC ZZZ9.
 
        01  SWITCHES-AND-COUNTERS.
            05  EOF-SW              PIC X(01) VALUE "N".
@@ -166,10 +440,61 @@
            05  RCNT                PIC 9(03) VALUE ZEROS.
            05  WCNT                PIC 9(03).
            05  LCNT                PIC 9(02).
+           05  ECNT                PIC 9(03) VALUE ZEROS.
+           05  REORDER-CNT         PIC 9(03) VALUE ZEROS.
            
        01  ACCUMULATORS.
            05  GRAND-TOTAL         PIC 9(09)V99 VALUE ZEROS.
-       
+           05  UNMATCHED-VALUE     PIC 9(09)V99 VALUE ZEROS.
+           05  LOCATION-SUBTOTAL   PIC 9(09)V99 VALUE ZEROS.
+
+      *    Remembers the location of the last record printed, to
+      *    detect the warehouse control-break on INVREPRT.TXT.
+       01  PREV-LOCATION-CODE      PIC X(03) VALUE SPACES.
+
+      *    Checkpoint/restart controls for INVENT-FILE-IN.
+       01  CHECKPOINT-CONTROLS.
+           05  CKPT-FILE-STATUS        PIC X(02).
+           05  CKPT-EOF-SW             PIC X(01) VALUE "N".
+           05  RESTART-SW              PIC X(01) VALUE "N".
+           05  CHECKPOINT-INTERVAL     PIC 9(03) VALUE 050.
+           05  CKPT-PART-NUMBER-SAVED  PIC 9(05) VALUE ZEROS.
+           05  CKPT-RCNT-SAVED         PIC 9(03) VALUE ZEROS.
+           05  CKPT-WCNT-SAVED         PIC 9(03) VALUE ZEROS.
+           05  CKPT-TOTAL-SAVED        PIC 9(09)V99 VALUE ZEROS.
+           05  CKPT-SORT-ORDER-SAVED   PIC X(01) VALUE "V".
+           05  CKPT-LOCATION-SAVED     PIC X(03) VALUE SPACES.
+           05  CKPT-LOC-SUBTOT-SAVED   PIC 9(09)V99 VALUE ZEROS.
+           05  CKPT-REORDER-CNT-SAVED  PIC 9(03) VALUE ZEROS.
+           05  CKPT-OBS-THRESH-SAVED   PIC 9(05) VALUE 00180.
+           05  CKPT-DIV-QUOT           PIC 9(05).
+           05  CKPT-DIV-REM            PIC 9(03).
+
+      *    Run-time choice of sort order for the inventory report, and
+      *    the EOF flag used while feeding INVENT3.TXT into the sort.
+       01  SORT-CONTROLS.
+           05  SORT-ORDER-SW           PIC X(01) VALUE "V".
+               88  SORT-BY-VALUE                  VALUE "V".
+               88  SORT-BY-NAME                    VALUE "N".
+           05  SORT-EOF-SW             PIC X(01) VALUE "N".
+
+      *    Controls for the obsolete/dead-stock report.  a part with
+      *    no recorded sale, or none in over OBSOLETE-DAYS-THRESHOLD
+      *    days as of TODAY-DATE-NUM, is flagged.
+       01  OBSOLETE-CONTROLS.
+           05  OBSOLETE-DAYS-THRESHOLD PIC 9(05) VALUE 00180.
+           05  TODAY-DATE-NUM          PIC 9(08).
+           05  TODAY-INTEGER           PIC 9(07).
+           05  DAYS-SINCE-SOLD         PIC S9(07).
+           05  OCNT                    PIC 9(03) VALUE ZEROS.
+
+      *    INVHIST.TXT is a brand-new file this program introduces --
+      *    on the very first run anywhere there is no copy of it yet
+      *    for OPEN EXTEND to extend, so its open is status-checked and
+      *    falls back to OPEN OUTPUT the same way 300-CHECK-FOR-
+      *    CHECKPOINT probes for INVCKPT.TXT.
+       01  HIST-FILE-STATUS            PIC X(02).
+
        01  CURRENT-DATE.
            05  CUR-YEAR            PIC 9(04).
            05  CUR-MONTH           PIC 9(02).
@@ -178,6 +503,17 @@
        01  MISCELLONIOUS.
            05  INVENT-VALUE        PIC 9(05)V99.
            05  IDX                 PIC 9(04).
+           05  SUPPLIER-MATCH-IDX  PIC 9(04).
+
+      *    This group is used to figure the reorder quantity and the
+      *    extended cost that goes on the reorder report.  the extended
+      *    cost is sized to hold the worst case of the widest supplier
+      *    order quantity times the widest supplier unit cost
+      *    (SUPPREC.CPY) without truncating.
+       01  REORDER-FIGURES.
+           05  REORDER-NEED-QTY    PIC 9(05).
+           05  REORDER-ORDER-QTY   PIC 9(05).
+           05  REORDER-EXT-COST    PIC 9(10)V99.
            
       ******************************************************************
        PROCEDURE                   DIVISION.
@@ -197,11 +533,16 @@
       *-----------------------------------------------------------------
        200-INITIATE-INVENTORY-REPORTS.
            PERFORM 300-BUILD-SUPPLIER-TABLE.
+           PERFORM 300-CHECK-FOR-CHECKPOINT.
+           PERFORM 300-SELECT-SORT-ORDER.
+           PERFORM 300-SORT-INVENTORY-FILE.
+           PERFORM 300-SELECT-OBSOLETE-THRESHOLD.
            PERFORM 300-OPEN-INVENTORY-FILES.
            PERFORM 300-INITIALIZE-SWITCHES-AND-COUNTERS.
            PERFORM 300-READ-INVENTORY-FILE.
-           PERFORM 300-PRINT-REPORT-TITLES.
-           PERFORM 300-PRINT-REPORT-HEADERS.
+           IF  RESTART-SW = "N"
+               PERFORM 300-PRINT-REPORT-TITLES
+               PERFORM 300-PRINT-REPORT-HEADERS.
            
       *-----------------------------------------------------------------
       * Print one inventory record and reorder record as given format 
@@ -210,16 +551,21 @@
       *-----------------------------------------------------------------
        200-PRINT-INVENTORY-REPORTS.
            PERFORM 300-COMPUTE-INVENTORY-VALUE.
+           PERFORM 300-CHECK-LOCATION-BREAK.
            IF  LCNT > 10
                PERFORM 300-INVENT-REPORT-PAGESKIP.
            PERFORM 300-PRINT-INVENTORY-DETAIL.
            PERFORM 300-COMPUTE-GRAND-TOTAL.
+           PERFORM 300-INITIALIZE-BEFORE-SEARCH-SUPPLIER.
+           PERFORM 300-SEARCH-SUPPLIER
+               VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > SUPPLIER-TABLE-LEN OR FOUND-SW = "Y".
+           PERFORM 300-CHECK-INVENTORY-EXCEPTIONS.
+           PERFORM 300-CHECK-OBSOLETE-INVENTORY.
+           PERFORM 300-ACCUMULATE-SUPPLIER-SUBTOTAL.
            IF QUANTITY-I NOT GREATER THAN REORDER-POINT-I
-               PERFORM 300-INITIALIZE-BEFORE-SEARCH-SUPPLIER
-               PERFORM 300-SEARCH-SUPPLIER
-                   VARYING IDX FROM 1 BY 1 
-                       UNTIL IDX > SUPPLIER-TABLE-LEN OR FOUND-SW = "Y"
                PERFORM 300-PRINT-REORDER-DETAIL.
+           PERFORM 300-CHECKPOINT-IF-NEEDED.
            PERFORM 300-READ-INVENTORY-FILE.
            
       *-----------------------------------------------------------------
@@ -227,9 +573,16 @@
       * after that close all files.
       *-----------------------------------------------------------------
        200-TERMINATE-INVENTORY-REPORTS.
+           IF  PREV-LOCATION-CODE NOT = SPACES
+               PERFORM 300-PRINT-LOCATION-SUBTOTAL.
            PERFORM 300-PRINT-INVENT-REPORT-TOTAL.
            PERFORM 300-PRINT-INVENT-REPORT-FOOTER.
+           PERFORM 300-PRINT-EXCEPTION-REPORT-FOOTER.
+           PERFORM 300-PRINT-OBSOLETE-REPORT-FOOTER.
+           PERFORM 300-PRINT-SUPPLIER-TOTAL-REPORT.
+           PERFORM 300-WRITE-HISTORY-RECORD.
            PERFORM 300-CLOSE-INVENTORY-FILES.
+           PERFORM 300-CLEAR-CHECKPOINT-FILE.
            
       ******************************************************************
       * while reading SUPPLIERS.txt file, build suppliers table. 
@@ -240,27 +593,248 @@
            PERFORM 400-BUILD-SUPPLIER-TABLE
                    UNTIL EOF-SW = "Y".
            PERFORM 400-CLOSE-SUPPLIERS-FILE-IN.
-           
+
+      *-----------------------------------------------------------------
+      * ask the operator how the inventory report should be sequenced.
+      * on a restart, the order is forced to match the interrupted
+      * run's checkpoint instead of being re-prompted -- the checkpoint
+      * skip logic below only lines up if SORTED-INVENT-FILE comes out
+      * in the same order it was in when the checkpoint was written.
+      *-----------------------------------------------------------------
+       300-SELECT-SORT-ORDER.
+           IF  RESTART-SW = "Y"
+               MOVE    CKPT-SORT-ORDER-SAVED   TO  SORT-ORDER-SW
+           ELSE
+               DISPLAY "SORT REPORT BY (V)ALUE DESC OR (N)AME ASC? "
+               ACCEPT   SORT-ORDER-SW
+               IF  NOT SORT-BY-VALUE AND NOT SORT-BY-NAME
+                   MOVE    "V"         TO  SORT-ORDER-SW.
+
+      *-----------------------------------------------------------------
+      * sort INVENT3.TXT into SORTED-INVENT-FILE in the order chosen
+      * above.  the rest of the program reads SORTED-INVENT-FILE
+      * instead of INVENT-FILE-IN from this point on.  location code
+      * is always the major key so the warehouse control-break still
+      * sees one contiguous run per location -- value/name only
+      * decides the order of records within a location.
+      *-----------------------------------------------------------------
+       300-SORT-INVENTORY-FILE.
+           IF  SORT-BY-VALUE
+               SORT    SORT-WORK-FILE
+                       ON ASCENDING  KEY SRT-LOCATION-CODE
+                       ON DESCENDING KEY SRT-INVENT-VALUE
+                       INPUT PROCEDURE 300-SORT-INPUT-PROCEDURE
+                       GIVING SORTED-INVENT-FILE
+           ELSE
+               SORT    SORT-WORK-FILE
+                       ON ASCENDING KEY SRT-LOCATION-CODE
+                       ON ASCENDING KEY SRT-PART-NAME
+                       INPUT PROCEDURE 300-SORT-INPUT-PROCEDURE
+                       GIVING SORTED-INVENT-FILE.
+
+      *-----------------------------------------------------------------
+      * feed INVENT3.TXT to the sort, computing the inventory value
+      * each record will be sorted on if the value order was chosen.
+      *-----------------------------------------------------------------
+       300-SORT-INPUT-PROCEDURE.
+           OPEN    INPUT   INVENT-FILE-IN.
+           PERFORM 300-SORT-RELEASE-RECORD
+                   UNTIL SORT-EOF-SW = "Y".
+           CLOSE   INVENT-FILE-IN.
+
+      *-----------------------------------------------------------------
+      * release one record to the sort.
+      *-----------------------------------------------------------------
+       300-SORT-RELEASE-RECORD.
+           READ    INVENT-FILE-IN
+                   AT END      MOVE "Y" TO SORT-EOF-SW
+                   NOT AT END
+                       MOVE    PART-NUMBER-I       TO  SRT-PART-NUMBER
+                       MOVE    PART-NAME-I         TO  SRT-PART-NAME
+                       MOVE    QUANTITY-I          TO  SRT-QUANTITY
+                       MOVE    UNIT-PRICE-I        TO  SRT-UNIT-PRICE
+                       MOVE    REORDER-POINT-I     TO
+                               SRT-REORDER-POINT
+                       MOVE    SUPPLIER-ID-I       TO  SRT-SUPPLIER-ID
+                       MOVE    LOCATION-CODE-I     TO
+                               SRT-LOCATION-CODE
+                       MOVE    LAST-RECEIVED-DATE-I    TO
+                               SRT-LAST-RECEIVED-DATE
+                       MOVE    LAST-SOLD-DATE-I    TO
+                               SRT-LAST-SOLD-DATE
+                       COMPUTE SRT-INVENT-VALUE =
+                               QUANTITY-I * UNIT-PRICE-I
+                       RELEASE SORT-RECORD.
+
       *-----------------------------------------------------------------
-      * open input file and output file to print                                          
+      * ask the operator how many days without a sale makes a part
+      * obsolete, and remember today's date for the day-count math.  on
+      * a restart, the threshold is forced to match the interrupted
+      * run's checkpoint instead of being re-prompted -- INVOBSOL.TXT is
+      * opened EXTEND on a restart, and a different threshold answered
+      * partway through would judge dead stock inconsistently within
+      * that one file.
+      *-----------------------------------------------------------------
+       300-SELECT-OBSOLETE-THRESHOLD.
+           IF  RESTART-SW = "Y"
+               MOVE    CKPT-OBS-THRESH-SAVED
+                       TO  OBSOLETE-DAYS-THRESHOLD
+           ELSE
+               DISPLAY "FLAG STOCK WITH NO SALE IN OVER HOW MANY DAYS? "
+               ACCEPT   OBSOLETE-DAYS-THRESHOLD.
+           ACCEPT   TODAY-DATE-NUM      FROM DATE YYYYMMDD.
+           COMPUTE  TODAY-INTEGER =
+                    FUNCTION INTEGER-OF-DATE(TODAY-DATE-NUM).
+
+      *-----------------------------------------------------------------
+      * open input file and output file to print.  on a restart, the
+      * print files are opened EXTEND so work already reported before
+      * the last checkpoint is not lost.
       *-----------------------------------------------------------------
        300-OPEN-INVENTORY-FILES.
-           OPEN    INPUT   INVENT-FILE-IN
-                   OUTPUT  INVENT-REPORT-OUT
-                   OUTPUT  INVENT-REORDER-OUT.
-      
+           OPEN    INPUT   SORTED-INVENT-FILE.
+           IF  RESTART-SW = "Y"
+               OPEN    EXTEND  INVENT-REPORT-OUT
+                       EXTEND  INVENT-REORDER-OUT
+                       EXTEND  INVENT-EXCEPTION-OUT
+                       EXTEND  SUPPLIER-TOTAL-OUT
+                       EXTEND  INVENT-CHECKPOINT-FILE
+                       EXTEND  INVENT-EXTRACT-OUT
+                       EXTEND  INVENT-OBSOLETE-OUT
+           ELSE
+               OPEN    OUTPUT  INVENT-REPORT-OUT
+                       OUTPUT  INVENT-REORDER-OUT
+                       OUTPUT  INVENT-EXCEPTION-OUT
+                       OUTPUT  SUPPLIER-TOTAL-OUT
+                       OUTPUT  INVENT-CHECKPOINT-FILE
+                       OUTPUT  INVENT-EXTRACT-OUT
+                       OUTPUT  INVENT-OBSOLETE-OUT.
+           PERFORM 300-OPEN-HISTORY-FILE.
+
+      *-----------------------------------------------------------------
+      * INVHIST.TXT is only ever appended to, but the very first run in
+      * a new environment has no file yet for OPEN EXTEND to extend --
+      * GnuCOBOL returns file status 35 (file not found) rather than
+      * creating one.  probe with EXTEND first and fall back to OPEN
+      * OUTPUT, which creates the file, only when it is not there yet.
+      *-----------------------------------------------------------------
+       300-OPEN-HISTORY-FILE.
+           OPEN    EXTEND  INVENT-HISTORY-OUT.
+           IF  HIST-FILE-STATUS = "35"
+               OPEN    OUTPUT  INVENT-HISTORY-OUT.
+
+      *-----------------------------------------------------------------
+      * look for a checkpoint left by a prior run that did not finish.
+      * the last checkpoint record read gives the record count, write
+      * count, and grand total to resume from.
+      *-----------------------------------------------------------------
+       300-CHECK-FOR-CHECKPOINT.
+           OPEN    INPUT   INVENT-CHECKPOINT-FILE.
+           IF  CKPT-FILE-STATUS = "00"
+               PERFORM 300-READ-CHECKPOINT-FILE
+                       UNTIL CKPT-EOF-SW = "Y"
+               CLOSE   INVENT-CHECKPOINT-FILE
+               IF  CKPT-RCNT-SAVED > ZEROS
+                   MOVE    "Y"     TO  RESTART-SW.
+
+      *-----------------------------------------------------------------
+      * the run finished cleanly all the way to EOF, so the checkpoint
+      * left by any earlier interrupted run no longer applies -- empty
+      * the file out so the next run starts fresh instead of being
+      * forced into restart mode against whatever new INVENT3.TXT is
+      * supplied that day.  OPEN OUTPUT on a LINE SEQUENTIAL file
+      * truncates it, same as if it had never been written.
+      *-----------------------------------------------------------------
+       300-CLEAR-CHECKPOINT-FILE.
+           OPEN    OUTPUT  INVENT-CHECKPOINT-FILE.
+           CLOSE   INVENT-CHECKPOINT-FILE.
+
       *-----------------------------------------------------------------
-      * initialize variables
+      * read one checkpoint record, remembering it as the latest
+      * checkpoint seen so far.
+      *-----------------------------------------------------------------
+       300-READ-CHECKPOINT-FILE.
+           READ    INVENT-CHECKPOINT-FILE
+                   AT END      MOVE "Y" TO CKPT-EOF-SW
+                   NOT AT END
+                       MOVE    CKPT-PART-NUMBER    TO
+                               CKPT-PART-NUMBER-SAVED
+                       MOVE    CKPT-RCNT           TO  CKPT-RCNT-SAVED
+                       MOVE    CKPT-WCNT           TO  CKPT-WCNT-SAVED
+                       MOVE    CKPT-GRAND-TOTAL    TO
+                               CKPT-TOTAL-SAVED
+                       MOVE    CKPT-SORT-ORDER     TO
+                               CKPT-SORT-ORDER-SAVED
+                       MOVE    CKPT-LOCATION-CODE  TO
+                               CKPT-LOCATION-SAVED
+                       MOVE    CKPT-LOCATION-SUBTOTAL  TO
+                               CKPT-LOC-SUBTOT-SAVED
+                       MOVE    CKPT-REORDER-CNT    TO
+                               CKPT-REORDER-CNT-SAVED
+                       MOVE    CKPT-OBSOLETE-THRESHOLD TO
+                               CKPT-OBS-THRESH-SAVED.
+
+      *-----------------------------------------------------------------
+      * initialize variables.  on a restart, pick RCNT/WCNT/GRAND-TOTAL
+      * and the location/reorder running totals back up from the last
+      * checkpoint, then skip the records of INVENT-FILE-IN already
+      * reflected in that checkpoint.
       *-----------------------------------------------------------------
        300-INITIALIZE-SWITCHES-AND-COUNTERS.
            INITIALIZE SWITCHES-AND-COUNTERS.
+           IF  RESTART-SW = "Y"
+               MOVE    CKPT-RCNT-SAVED         TO  RCNT
+               MOVE    CKPT-WCNT-SAVED         TO  WCNT
+               MOVE    CKPT-TOTAL-SAVED        TO  GRAND-TOTAL
+               MOVE    CKPT-REORDER-CNT-SAVED  TO  REORDER-CNT
+               MOVE    CKPT-LOCATION-SAVED     TO  PREV-LOCATION-CODE
+               MOVE    CKPT-LOC-SUBTOT-SAVED   TO  LOCATION-SUBTOTAL
+               PERFORM 300-SKIP-CHECKPOINTED-RECORDS
+                   UNTIL PART-NUMBER-I = CKPT-PART-NUMBER-SAVED
+                       OR EOF-SW = "Y".
+
+      *-----------------------------------------------------------------
+      * reposition SORTED-INVENT-FILE past the record already counted
+      * in the checkpoint being restarted from.  matching on part
+      * number rather than a record count keeps this correct no matter
+      * what order the sort put the file in.
+      *-----------------------------------------------------------------
+       300-SKIP-CHECKPOINTED-RECORDS.
+           READ    SORTED-INVENT-FILE INTO INVENTORY-RECORD
+                   AT END      MOVE "Y" TO EOF-SW.
+
+      *-----------------------------------------------------------------
+      * write a checkpoint every CHECKPOINT-INTERVAL records so a
+      * restart does not have to reread the whole file.
+      *-----------------------------------------------------------------
+       300-CHECKPOINT-IF-NEEDED.
+           DIVIDE  RCNT    BY  CHECKPOINT-INTERVAL
+                   GIVING  CKPT-DIV-QUOT
+                   REMAINDER   CKPT-DIV-REM.
+           IF  CKPT-DIV-REM = ZEROS
+               PERFORM 300-WRITE-CHECKPOINT.
+
+      *-----------------------------------------------------------------
+      * write one checkpoint record.
+      *-----------------------------------------------------------------
+       300-WRITE-CHECKPOINT.
+           MOVE    PART-NUMBER-I       TO  CKPT-PART-NUMBER.
+           MOVE    RCNT                TO  CKPT-RCNT.
+           MOVE    WCNT                TO  CKPT-WCNT.
+           MOVE    GRAND-TOTAL         TO  CKPT-GRAND-TOTAL.
+           MOVE    SORT-ORDER-SW       TO  CKPT-SORT-ORDER.
+           MOVE    PREV-LOCATION-CODE  TO  CKPT-LOCATION-CODE.
+           MOVE    LOCATION-SUBTOTAL   TO  CKPT-LOCATION-SUBTOTAL.
+           MOVE    REORDER-CNT         TO  CKPT-REORDER-CNT.
+           MOVE    OBSOLETE-DAYS-THRESHOLD TO  CKPT-OBSOLETE-THRESHOLD.
+           WRITE   CHECKPOINT-RECORD.
       
       *----------------------------------------------------------------- 
       * read a input record. if eof then set EOF-SW as 'Yes'
       * if not, add 1 to read record count
       *-----------------------------------------------------------------
        300-READ-INVENTORY-FILE.
-           READ INVENT-FILE-IN
+           READ SORTED-INVENT-FILE INTO INVENTORY-RECORD
                    AT END      MOVE "Y" TO EOF-SW
                    NOT AT END  ADD 1 TO RCNT
                                ADD 1 TO LCNT.
@@ -271,13 +845,18 @@
        300-PRINT-REPORT-TITLES.
            PERFORM 400-PRINT-INVENT-REPORT-TITLE.
            PERFORM 400-PRINT-REORDER-REPORT-TITLE.
-      
+           PERFORM 400-PRINT-EXCEPTION-REPORT-TITLE.
+           PERFORM 400-PRINT-OBSOLETE-REPORT-TITLE.
+
       *-----------------------------------------------------------------
-      * print header of inventory report and reorder report. 
+      * print header of reorder report and exceptions report.  the
+      * inventory report's header is printed by the location
+      * control-break instead, since it repeats at every warehouse.
       *-----------------------------------------------------------------
        300-PRINT-REPORT-HEADERS.
-           PERFORM 400-PRINT-INVENT-REPORT-HEADER.
            PERFORM 400-PRINT-REORDER-REPORT-HEADER.
+           PERFORM 400-PRINT-EXCEPTION-REPORT-HEADER.
+           PERFORM 400-PRINT-OBSOLETE-REPORT-HEADER.
                                                                         
       *-----------------------------------------------------------------
       * print header of inventory report and reorder report. 
@@ -295,7 +874,8 @@
            
       *-----------------------------------------------------------------
       * print inventory detail. After printed, add 1 to write counter
-      * and add amount to total amount.
+      * and add amount to total amount.  the same record also drives
+      * the comma-delimited extract that purchasing's ERP system reads.
       *-----------------------------------------------------------------
        300-PRINT-INVENTORY-DETAIL.
            MOVE    PART-NUMBER-I       TO  PART-NUMBER-O.
@@ -305,45 +885,253 @@
            MOVE    INVENT-VALUE        TO  VALUE-O.
            WRITE   INVENTORY-OUT       FROM    INVENT-DETAIL.
            ADD     1                   TO  WCNT.
+           PERFORM 300-WRITE-EXTRACT-DETAIL.
+
+      *-----------------------------------------------------------------
+      * write one comma-delimited line to the ERP extract.
+      *-----------------------------------------------------------------
+       300-WRITE-EXTRACT-DETAIL.
+           MOVE    PART-NUMBER-I       TO  PART-NUMBER-X.
+           MOVE    PART-NAME-I         TO  PART-NAME-X.
+           MOVE    QUANTITY-I          TO  QUANTITY-X.
+           MOVE    UNIT-PRICE-I        TO  UNIT-PRICE-X.
+           MOVE    INVENT-VALUE        TO  INVENT-VALUE-X.
+           MOVE    SUPPLIER-ID-I       TO  SUPPLIER-ID-X.
+           WRITE   EXTRACT-OUT         FROM    EXTRACT-DETAIL.
            
       *-----------------------------------------------------------------
       * print header of inventory report and reorder report. 
       *-----------------------------------------------------------------
-       300-COMPUTE-GRAND-TOTAL.    
+       300-COMPUTE-GRAND-TOTAL.
            ADD INVENT-VALUE TO GRAND-TOTAL.
-      
-      *----------------------------------------------------------------- 
-      * print RE-order detail print  
+           ADD INVENT-VALUE TO LOCATION-SUBTOTAL.
+
+      *-----------------------------------------------------------------
+      * detect a change of warehouse location.  each location gets its
+      * own title/header and its own subtotal on INVREPRT.TXT before
+      * the grand total.  the very first location follows the report
+      * title straight down page 1 -- only a location break into a
+      * location that is not the first one on the report forces a new
+      * page.
+      *-----------------------------------------------------------------
+       300-CHECK-LOCATION-BREAK.
+           IF  LOCATION-CODE-I NOT = PREV-LOCATION-CODE
+               PERFORM 300-BREAK-LOCATION
+               PERFORM 300-PRINT-LOCATION-TITLE
+               MOVE    LOCATION-CODE-I     TO  PREV-LOCATION-CODE
+               MOVE    ZEROS               TO  LOCATION-SUBTOTAL.
+
+      *-----------------------------------------------------------------
+      * finish off the location just left -- its subtotal and a page
+      * break -- but only if there was one; the very first location on
+      * the report has nothing to finish off, and its header falls
+      * straight down page 1 under the title.
+      *-----------------------------------------------------------------
+       300-BREAK-LOCATION.
+           IF  PREV-LOCATION-CODE NOT = SPACES
+               PERFORM 300-PRINT-LOCATION-SUBTOTAL
+               PERFORM 400-PAGE-SKIP.
+
+      *-----------------------------------------------------------------
+      * print the title/header for the location just broken into.
+      *-----------------------------------------------------------------
+       300-PRINT-LOCATION-TITLE.
+           MOVE    LOCATION-CODE-I     TO  LOCATION-CODE-O.
+           WRITE   INVENTORY-OUT       FROM    LOCATION-TITLE
+                   AFTER ADVANCING 1   LINES.
+           PERFORM 400-PRINT-INVENT-REPORT-HEADER.
+           MOVE    ZEROS               TO  LCNT.
+
+      *-----------------------------------------------------------------
+      * print the subtotal of inventory value for the location just
+      * finished.
+      *-----------------------------------------------------------------
+       300-PRINT-LOCATION-SUBTOTAL.
+           MOVE    LOCATION-SUBTOTAL   TO  LOCATION-TOTAL-O.
+           WRITE   INVENTORY-OUT       FROM    LOCATION-TOTAL
+                   AFTER ADVANCING 2   LINES.
+
+      *-----------------------------------------------------------------
+      * figure how many to order (at least enough to clear the reorder
+      * point) and what that order will cost, using the supplier's
+      * default order quantity and unit cost off SUPPLIER-TABLE.
+      *-----------------------------------------------------------------
+       300-COMPUTE-REORDER-FIGURES.
+           MOVE    ZEROS               TO  REORDER-ORDER-QTY
+                                           REORDER-EXT-COST.
+           IF  FOUND-SW = "Y"
+               PERFORM 300-COMPUTE-REORDER-QTY-AND-COST.
+
+      *-----------------------------------------------------------------
+      * the supplier's default order quantity and unit cost, off the
+      * entry SUPPLIER-MATCH-IDX pointed to in 300-SEARCH-SUPPLIER, are
+      * only meaningful once FOUND-SW = "Y" -- 300-COMPUTE-REORDER-
+      * FIGURES only performs this when that is true.
+      *-----------------------------------------------------------------
+       300-COMPUTE-REORDER-QTY-AND-COST.
+           COMPUTE REORDER-NEED-QTY =
+                   REORDER-POINT-I - QUANTITY-I + 1.
+           IF  SUPPLIER-ORDER-QTY(SUPPLIER-MATCH-IDX)
+                   >= REORDER-NEED-QTY
+               MOVE    SUPPLIER-ORDER-QTY(SUPPLIER-MATCH-IDX)
+                       TO REORDER-ORDER-QTY
+           ELSE
+               MOVE    REORDER-NEED-QTY        TO REORDER-ORDER-QTY.
+           COMPUTE REORDER-EXT-COST =
+                   REORDER-ORDER-QTY
+                       * SUPPLIER-UNIT-COST(SUPPLIER-MATCH-IDX).
+
+      *-----------------------------------------------------------------
+      * print RE-order detail print
       *-----------------------------------------------------------------
        300-PRINT-REORDER-DETAIL.
+           PERFORM 300-COMPUTE-REORDER-FIGURES.
            MOVE    PART-NUMBER-I   TO  PART-NUMBER-R.
            MOVE    PART-NAME-I     TO  PART-NAME-R.
            MOVE    REORDER-POINT-I TO  REORDER-POINT-R.
+           MOVE    REORDER-ORDER-QTY   TO  ORDER-QTY-R.
+           MOVE    REORDER-EXT-COST    TO  EXT-COST-R.
            WRITE   REORDER-OUT     FROM    REORDER-DETAIL.
+           ADD     1               TO  REORDER-CNT.
 
-      *----------------------------------------------------------------- 
-      * close files  
+      *-----------------------------------------------------------------
+      * append one summary record to INVHIST.TXT for this run -- run
+      * date, records read/written, grand total, and how many parts
+      * hit their reorder point.
+      *-----------------------------------------------------------------
+       300-WRITE-HISTORY-RECORD.
+           ACCEPT  HIST-RUN-DATE       FROM DATE YYYYMMDD.
+           MOVE    RCNT                TO  HIST-RCNT.
+           MOVE    WCNT                TO  HIST-WCNT.
+           MOVE    GRAND-TOTAL         TO  HIST-GRAND-TOTAL.
+           MOVE    REORDER-CNT         TO  HIST-REORDER-CNT.
+           WRITE   HISTORY-RECORD.
+
+      *-----------------------------------------------------------------
+      * close files
       *-----------------------------------------------------------------
        300-CLOSE-INVENTORY-FILES.
-           CLOSE INVENT-FILE-IN
+           CLOSE SORTED-INVENT-FILE
                  INVENT-REPORT-OUT
-                 INVENT-REORDER-OUT.
+                 INVENT-REORDER-OUT
+                 INVENT-EXCEPTION-OUT
+                 SUPPLIER-TOTAL-OUT
+                 INVENT-CHECKPOINT-FILE
+                 INVENT-EXTRACT-OUT
+                 INVENT-OBSOLETE-OUT
+                 INVENT-HISTORY-OUT.
 
-      *----------------------------------------------------------------- 
-      * initialize before searching supplier name using id.  
+      *-----------------------------------------------------------------
+      * initialize before searching supplier name using id.
       *-----------------------------------------------------------------
        300-INITIALIZE-BEFORE-SEARCH-SUPPLIER.
            MOVE    SPACES  TO  SUPPLIER-NAME-R.
            MOVE    "N"     TO  FOUND-SW.
-       
-      *----------------------------------------------------------------- 
-      * in order to search supplier. 
+
+      *-----------------------------------------------------------------
+      * in order to search supplier.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+      * PERFORM VARYING tests UNTIL, runs the body, then increments --
+      * so IDX is already one past the matching entry by the time the
+      * loop exits on FOUND-SW = "Y".  SUPPLIER-MATCH-IDX captures the
+      * subscript that actually matched, for the paragraphs that need
+      * it after the search loop is done.
       *-----------------------------------------------------------------
        300-SEARCH-SUPPLIER.
            IF  SUPPLIER-ID-I = SUPPLIER-ID(IDX)
                MOVE    "Y"         TO  FOUND-SW
+               MOVE    IDX         TO  SUPPLIER-MATCH-IDX
                MOVE    SUPPLIER-NAME(IDX)  TO  SUPPLIER-NAME-R.
 
+      *-----------------------------------------------------------------
+      * flag bad master data instead of letting it print with a blank
+      * supplier or fall silently into the reorder figures: unknown
+      * supplier, zero quantity, or zero unit price.
+      *-----------------------------------------------------------------
+       300-CHECK-INVENTORY-EXCEPTIONS.
+           IF  FOUND-SW = "N"
+               MOVE    "SUPPLIER ID NOT ON FILE"
+                       TO  EXCEPTION-REASON-E
+               PERFORM 300-PRINT-EXCEPTION-DETAIL.
+           IF  QUANTITY-I = ZEROS
+               MOVE    "ZERO QUANTITY ON HAND"
+                       TO  EXCEPTION-REASON-E
+               PERFORM 300-PRINT-EXCEPTION-DETAIL.
+           IF  UNIT-PRICE-I = ZEROS
+               MOVE    "ZERO UNIT PRICE"
+                       TO  EXCEPTION-REASON-E
+               PERFORM 300-PRINT-EXCEPTION-DETAIL.
+
+      *-----------------------------------------------------------------
+      * print one line of the exceptions report.
+      *-----------------------------------------------------------------
+       300-PRINT-EXCEPTION-DETAIL.
+           MOVE    PART-NUMBER-I   TO  PART-NUMBER-E.
+           MOVE    PART-NAME-I     TO  PART-NAME-E.
+           WRITE   EXCEPTION-OUT   FROM    EXCEPTION-DETAIL.
+           ADD     1               TO  ECNT.
+
+      *-----------------------------------------------------------------
+      * flag a part with no sale recorded in over OBSOLETE-DAYS-
+      * THRESHOLD days on the obsolete inventory report.  a part with
+      * no sale on record at all is judged by how long it has been
+      * sitting since it was received instead -- a part just received
+      * has not had a chance to sell yet and should not show up as
+      * dead stock.
+      *-----------------------------------------------------------------
+       300-CHECK-OBSOLETE-INVENTORY.
+           IF  LAST-SOLD-DATE-I = ZEROS
+               PERFORM 300-CHECK-OBSOLETE-NEVER-SOLD
+           ELSE
+               COMPUTE DAYS-SINCE-SOLD =
+                       TODAY-INTEGER -
+                       FUNCTION INTEGER-OF-DATE(LAST-SOLD-DATE-I)
+               IF  DAYS-SINCE-SOLD > OBSOLETE-DAYS-THRESHOLD
+                   PERFORM 300-PRINT-OBSOLETE-DETAIL.
+
+      *-----------------------------------------------------------------
+      * a part with no sale on record at all: with nothing received
+      * either, there is no activity date to judge it by, so it is
+      * flagged outright the way the report always has.  otherwise it
+      * is judged on days since it was received, same as a sold part
+      * is judged on days since it was sold.
+      *-----------------------------------------------------------------
+       300-CHECK-OBSOLETE-NEVER-SOLD.
+           IF  LAST-RECEIVED-DATE-I = ZEROS
+               MOVE    ZEROS               TO  DAYS-SINCE-SOLD
+               PERFORM 300-PRINT-OBSOLETE-DETAIL
+           ELSE
+               COMPUTE DAYS-SINCE-SOLD =
+                       TODAY-INTEGER -
+                       FUNCTION INTEGER-OF-DATE(LAST-RECEIVED-DATE-I)
+               IF  DAYS-SINCE-SOLD > OBSOLETE-DAYS-THRESHOLD
+                   PERFORM 300-PRINT-OBSOLETE-DETAIL.
+
+      *-----------------------------------------------------------------
+      * print one line of the obsolete inventory report.
+      *-----------------------------------------------------------------
+       300-PRINT-OBSOLETE-DETAIL.
+           MOVE    PART-NUMBER-I       TO  PART-NUMBER-B.
+           MOVE    PART-NAME-I         TO  PART-NAME-B.
+           MOVE    LAST-SOLD-DATE-I    TO  LAST-SOLD-B.
+           MOVE    DAYS-SINCE-SOLD     TO  DAYS-SINCE-SOLD-O.
+           MOVE    INVENT-VALUE        TO  VALUE-B.
+           WRITE   OBSOLETE-OUT        FROM    OBSOLETE-DETAIL.
+           ADD     1                   TO  OCNT.
+
+      *-----------------------------------------------------------------
+      * add this record's inventory value into its supplier's running
+      * subtotal.  records whose supplier could not be found are
+      * tracked separately so the report still foots to GRAND-TOTAL.
+      *-----------------------------------------------------------------
+       300-ACCUMULATE-SUPPLIER-SUBTOTAL.
+           IF  FOUND-SW = "Y"
+               ADD     INVENT-VALUE
+                       TO  SUPPLIER-SUBTOTAL(SUPPLIER-MATCH-IDX)
+           ELSE
+               ADD     INVENT-VALUE    TO  UNMATCHED-VALUE.
+
       *----------------------------------------------------------------- 
       * print total of inventory report. 
       *-----------------------------------------------------------------
@@ -363,7 +1151,57 @@
            MOVE    "RECORDSWRITTEN"    TO  FOOTER-NAME.
            MOVE    WCNT                TO  FOOTER-COUNTER.
            WRITE   INVENTORY-OUT   FROM    INVENT-FOOTER.
-           
+
+      *-----------------------------------------------------------------
+      * print footer of the exceptions report -- how many exception
+      * lines were written this run.
+      *-----------------------------------------------------------------
+       300-PRINT-EXCEPTION-REPORT-FOOTER.
+           MOVE    ECNT                TO  EXCEPTION-COUNT-E.
+           WRITE   EXCEPTION-OUT   FROM    EXCEPTION-FOOTER
+                   AFTER ADVANCING 2   LINES.
+
+      *-----------------------------------------------------------------
+      * print footer of the obsolete inventory report -- how many
+      * parts were flagged dead stock this run.
+      *-----------------------------------------------------------------
+       300-PRINT-OBSOLETE-REPORT-FOOTER.
+           MOVE    OCNT                TO  OBSOLETE-COUNT-B.
+           WRITE   OBSOLETE-OUT    FROM    OBSOLETE-FOOTER
+                   AFTER ADVANCING 2   LINES.
+
+      *-----------------------------------------------------------------
+      * print SUPPTOTL.TXT -- title, header, one line per supplier
+      * with its subtotal of INVENT-VALUE, an UNASSIGNED line for any
+      * records whose supplier could not be found, and a grand total
+      * that ties out to GRAND-TOTAL on INVREPRT.TXT.
+      *-----------------------------------------------------------------
+       300-PRINT-SUPPLIER-TOTAL-REPORT.
+           WRITE   SUPPLIER-TOTAL-LINE     FROM    SUPPLIER-TOTAL-TITLE
+                   AFTER ADVANCING 1   LINES.
+           WRITE   SUPPLIER-TOTAL-LINE     FROM SUPPLIER-TOTAL-HEADER
+                   AFTER ADVANCING 2   LINES.
+           PERFORM 300-PRINT-ONE-SUPPLIER-TOTAL
+               VARYING IDX FROM 1 BY 1 UNTIL IDX > SUPPLIER-TABLE-LEN.
+           IF  UNMATCHED-VALUE > ZEROS
+               MOVE    SPACES              TO  SUPPLIER-ID-T
+               MOVE    "**UNASSIGNED**"    TO  SUPPLIER-NAME-T
+               MOVE    UNMATCHED-VALUE     TO  SUBTOTAL-T
+               WRITE   SUPPLIER-TOTAL-LINE
+                       FROM    SUPPLIER-TOTAL-DETAIL.
+           MOVE    GRAND-TOTAL             TO  GRAND-TOTAL-T.
+           WRITE   SUPPLIER-TOTAL-LINE     FROM SUPPLIER-TOTAL-FOOTER
+                   AFTER ADVANCING 2   LINES.
+
+      *-----------------------------------------------------------------
+      * print one supplier's subtotal line.
+      *-----------------------------------------------------------------
+       300-PRINT-ONE-SUPPLIER-TOTAL.
+           MOVE    SUPPLIER-ID(IDX)        TO  SUPPLIER-ID-T.
+           MOVE    SUPPLIER-NAME(IDX)      TO  SUPPLIER-NAME-T.
+           MOVE    SUPPLIER-SUBTOTAL(IDX)  TO  SUBTOTAL-T.
+           WRITE   SUPPLIER-TOTAL-LINE     FROM SUPPLIER-TOTAL-DETAIL.
+
       ******************************************************************
       * open SUPPLIERS-FILE-IN file. 
       *-----------------------------------------------------------------
@@ -382,9 +1220,12 @@
       * fill SUPPLIER-TABLE from SUPPLIER-RECORD. 
       *-----------------------------------------------------------------
        400-BUILD-SUPPLIER-TABLE.
-           MOVE    RCNT            TO  SUPPLIER-TABLE-LEN.
-           MOVE    SUPPLIER-ID-S   TO  SUPPLIER-ID(RCNT).               
-           MOVE    SUPPLIER-NAME-S TO  SUPPLIER-NAME(RCNT).
+           MOVE    RCNT                TO  SUPPLIER-TABLE-LEN.
+           MOVE    SUPPLIER-ID-S       TO  SUPPLIER-ID(RCNT).
+           MOVE    SUPPLIER-NAME-S     TO  SUPPLIER-NAME(RCNT).
+           MOVE    SUPPLIER-ORDER-QTY-S    TO  SUPPLIER-ORDER-QTY(RCNT).
+           MOVE    SUPPLIER-UNIT-COST-S    TO  SUPPLIER-UNIT-COST(RCNT).
+           MOVE    ZEROS               TO  SUPPLIER-SUBTOTAL(RCNT).
            PERFORM 400-READ-SUPPLIERS-FILE-IN.
            
       *-----------------------------------------------------------------
@@ -427,9 +1268,41 @@
                    AFTER ADVANCING 2   LINES.
            MOVE    SPACES       TO REORDER-OUT.
            WRITE   REORDER-OUT.
-        
+
+      *-----------------------------------------------------------------
+      * print title of exceptions report.
+      *-----------------------------------------------------------------
+       400-PRINT-EXCEPTION-REPORT-TITLE.
+           WRITE   EXCEPTION-OUT       FROM    EXCEPTION-TITLE
+                   AFTER ADVANCING 1   LINES.
+
+      *-----------------------------------------------------------------
+      * print header of exceptions report.
+      *-----------------------------------------------------------------
+       400-PRINT-EXCEPTION-REPORT-HEADER.
+           WRITE   EXCEPTION-OUT       FROM EXCEPTION-HEADER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    SPACES       TO EXCEPTION-OUT.
+           WRITE   EXCEPTION-OUT.
+
+      *-----------------------------------------------------------------
+      * print title of obsolete inventory report.
+      *-----------------------------------------------------------------
+       400-PRINT-OBSOLETE-REPORT-TITLE.
+           WRITE   OBSOLETE-OUT        FROM    OBSOLETE-TITLE
+                   AFTER ADVANCING 1   LINES.
+
+      *-----------------------------------------------------------------
+      * print header of obsolete inventory report.
+      *-----------------------------------------------------------------
+       400-PRINT-OBSOLETE-REPORT-HEADER.
+           WRITE   OBSOLETE-OUT        FROM OBSOLETE-HEADER
+                   AFTER ADVANCING 2   LINES.
+           MOVE    SPACES       TO OBSOLETE-OUT.
+           WRITE   OBSOLETE-OUT.
+
       *-----------------------------------------------------------------
-      * empty print after page.  
+      * empty print after page.
       *-----------------------------------------------------------------                                 
        400-PAGE-SKIP.
            MOVE    SPACES      TO  INVENTORY-OUT.
